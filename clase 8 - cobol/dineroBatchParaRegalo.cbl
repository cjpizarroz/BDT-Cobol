@@ -0,0 +1,399 @@
+      ******************************************************************
+      * Author: Sala 4 - Carlos Javier  Pizarro
+      * Date:
+      * Purpose: Variante por lote de dineroParaRegalo.cbl.  Lee pares
+      *          companero/aporte ya cargados en BATENT (por ejemplo,
+      *          exportados de una planilla) y corre la misma logica
+      *          de acumulacion de cicloGen/cicloIndiv sin intervencion
+      *          manual.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. dineroBatch.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT batchFile ASSIGN TO "BATENT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS batEstado.
+
+           SELECT aportesFile ASSIGN TO "APORTES"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS aportesEstado.
+
+           SELECT auditFile ASSIGN TO "AUDRECH"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS auditEstado.
+
+           SELECT reporteFile ASSIGN TO "REPRECAU"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS reporteEstado.
+
+           SELECT ytdFile ASSIGN TO "YTDACUM"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ytdNombre
+               FILE STATUS IS ytdEstado.
+
+           SELECT lideresFile ASSIGN TO "LIDERES"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS lidNombre
+               FILE STATUS IS lidEstado.
+
+           SELECT glFile ASSIGN TO "GLEXTR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS glEstado.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  batchFile.
+           COPY "BATENT.cpy".
+
+       FD  aportesFile.
+           COPY "APORTE.cpy".
+
+       FD  auditFile.
+           COPY "AUDRECH.cpy".
+
+       FD  reporteFile.
+           COPY "REPLINEA.cpy".
+
+       FD  ytdFile.
+           COPY "YTDACUM.cpy".
+
+       FD  lideresFile.
+           COPY "LIDERES.cpy".
+
+       FD  glFile.
+           COPY "GLEXTR.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  acuMontoGen PIC    9(6)V99.
+       01  plata   PIC     S9(5)V99.
+       01  i       PIC     9(2).
+       01  cant    PIC     9(2).
+       01  acuComp PIC     9(5)V99.
+       01  nombre  PIC     x(15).
+       01  contribuyente PIC x(15).
+       01  nombMayRec  PIC x(15).
+       01  monMayRec   PIC 9(5)V99.
+       01  aportesEstado PIC X(2).
+       01  auditEstado   PIC X(2).
+       01  reporteEstado PIC X(2).
+       01  ytdEstado     PIC X(2).
+       01  batEstado     PIC X(2).
+       01  fechaHoy      PIC 9(8).
+       01  mesActual     PIC 9(2).
+       01  montoMaximo   PIC 9(5)V99.
+       01  ytdMostrar    PIC 9(7)V99.
+       01  montoObjetivo PIC 9(6)V99.
+       01  diferencia    PIC 9(6)V99.
+       01  topeCabeza    PIC 9(6)V99.
+       01  lidEstado     PIC X(2).
+       01  nombreValido  PIC X(1).
+       01  j             PIC 9(2).
+       01  montoEdit     PIC Z(6)9.99.
+       01  glEstado      PIC X(2).
+       01  centroCosto   PIC X(10).
+       01  motivoSalto   PIC X(20).
+       01  batAbierto    PIC X(1) VALUE "N".
+       01  roster.
+           05  rosterNombre OCCURS 99 TIMES PIC X(15).
+           05  rosterTotal  OCCURS 99 TIMES PIC 9(5)V99.
+           05  rosterYtd    OCCURS 99 TIMES PIC 9(7)V99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM inicio
+            MOVE ZEROS to i
+            PERFORM leerBatch
+            PERFORM UNTIL batEstado = "10"
+                PERFORM evaluarGrupo
+            END-PERFORM
+            MOVE i to cant
+            PERFORM finCicloGen
+            PERFORM cerrarArchivos
+
+            STOP RUN.
+
+       inicio.
+           DISPLAY"Carga por lote de aportes para regalo de cumple"
+           ACCEPT fechaHoy FROM DATE YYYYMMDD
+           MOVE fechaHoy(5:2) to mesActual
+           MOVE ZEROS to acuMontoGen acuComp monMayRec
+           DISPLAY"Ingrese el monto maximo permitido por aporte"
+           ACCEPT montoMaximo
+           DISPLAY"Ingrese el costo objetivo del regalo"
+           ACCEPT montoObjetivo
+           DISPLAY"Ingrese el centro de costo para la rendicion"
+           ACCEPT centroCosto
+           PERFORM abrirArchivos.
+
+       abrirArchivos.
+           OPEN EXTEND aportesFile
+           IF aportesEstado = "35"
+               OPEN OUTPUT aportesFile
+           END-IF
+           OPEN EXTEND auditFile
+           IF auditEstado = "35"
+               OPEN OUTPUT auditFile
+           END-IF
+           OPEN INPUT batchFile
+           IF batEstado = "35"
+               DISPLAY"No se encontro el archivo de lote BATENT"
+           ELSE
+               MOVE"S" to batAbierto
+           END-IF.
+
+       cerrarArchivos.
+           CLOSE aportesFile
+           CLOSE auditFile
+           IF batAbierto = "S"
+               CLOSE batchFile
+           END-IF.
+
+       leerBatch.
+           IF batAbierto = "S"
+               READ batchFile
+                   AT END MOVE "10" to batEstado
+               END-READ
+           ELSE
+               MOVE "10" to batEstado
+           END-IF.
+
+       evaluarGrupo.
+           MOVE"S" to nombreValido
+           IF batNombre = SPACES
+               MOVE"N" to nombreValido
+               MOVE"NOMBRE EN BLANCO" to motivoSalto
+           END-IF
+           IF nombreValido = "S"
+               PERFORM buscarDuplicado VARYING j FROM 1 BY 1
+                   UNTIL j > i
+           END-IF
+           IF nombreValido = "S" AND i NOT < 99
+               MOVE"N" to nombreValido
+               MOVE"ROSTER LLENO" to motivoSalto
+           END-IF
+           IF nombreValido = "S"
+               ADD 1 to i
+               PERFORM procesarCompanero
+           ELSE
+               PERFORM saltarGrupoDuplicado
+           END-IF.
+
+       buscarDuplicado.
+           IF rosterNombre(j) = batNombre
+               MOVE"N" to nombreValido
+               MOVE"NOMBRE DUPLICADO" to motivoSalto
+           END-IF.
+
+       saltarGrupoDuplicado.
+           DISPLAY"Companero omitido (",motivoSalto,"): ",batNombre
+           MOVE batNombre to nombre
+           PERFORM grabarRechazoGrupo
+           PERFORM leerBatch
+           PERFORM UNTIL batEstado = "10" OR batNombre NOT = nombre
+               PERFORM grabarRechazoGrupo
+               PERFORM leerBatch
+           END-PERFORM.
+
+       grabarRechazoGrupo.
+           MOVE fechaHoy to audFecha
+           MOVE nombre to audNombre
+           MOVE batMonto to audMontoRechazado
+           MOVE motivoSalto to audMotivo
+           WRITE audRec.
+
+       procesarCompanero.
+           MOVE batNombre to nombre
+           MOVE nombre to rosterNombre(i)
+           MOVE ZEROS to acuComp
+           PERFORM procesarAporteBatch
+           PERFORM leerBatch
+           PERFORM UNTIL batEstado = "10" OR batNombre NOT = nombre
+               PERFORM procesarAporteBatch
+               PERFORM leerBatch
+           END-PERFORM
+           PERFORM cargarYtdUno
+           PERFORM FinCicloIndiv.
+
+       procesarAporteBatch.
+           MOVE batMonto to plata
+           MOVE batContribuyente to contribuyente
+           IF plata > 0 AND plata NOT > montoMaximo
+               ADD plata to acuComp
+               PERFORM grabarAporte
+           ELSE
+               PERFORM grabarRechazo
+           END-IF.
+
+       grabarAporte.
+           MOVE nombre to aporteNombre
+           MOVE contribuyente to aporteContribuyente
+           MOVE plata to aporteMonto
+           SET aporteEsAlta to TRUE
+           MOVE fechaHoy to aporteFecha
+           WRITE aporteRec.
+
+       grabarRechazo.
+           MOVE fechaHoy to audFecha
+           MOVE nombre to audNombre
+           MOVE plata to audMontoRechazado
+           IF plata NOT > 0
+               MOVE"MONTO INVALIDO" to audMotivo
+           ELSE
+               MOVE"SUPERA MAXIMO" to audMotivo
+           END-IF
+           WRITE audRec.
+
+       cargarYtdUno.
+           MOVE ZEROS to rosterYtd(i)
+           OPEN INPUT ytdFile
+           IF ytdEstado NOT = "35"
+               MOVE rosterNombre(i) to ytdNombre
+               READ ytdFile
+                   INVALID KEY CONTINUE
+                   NOT INVALID KEY MOVE ytdTotal to rosterYtd(i)
+               END-READ
+               CLOSE ytdFile
+           END-IF.
+
+       FinCicloIndiv.
+           MOVE acuComp to montoEdit
+           DISPLAY"Total juntado para ",nombre, "es de ",
+           montoEdit, " pesos"
+           MOVE acuComp to rosterTotal(i)
+           COMPUTE ytdMostrar = rosterYtd(i) + acuComp
+           MOVE ytdMostrar to montoEdit
+           DISPLAY"Acumulado en el anio para ",nombre, " es de ",
+           montoEdit, " pesos"
+           PERFORM mayorRec
+           ADD acuComp to acuMontoGen
+           MOVE ZEROS to acuComp.
+
+       finCicloGen.
+           MOVE acuMontoGen to montoEdit
+           DISPLAY"El total recaudado para los cumpleaneros es de",
+           montoEdit, " pesos".
+           MOVE monMayRec to montoEdit
+           DISPLAY "El companero que recaudo mas dinero es: "
+           nombMayRec " con un total de : $" montoEdit.
+           PERFORM reconciliarPresupuesto
+           PERFORM generarReporte
+           PERFORM generarExtractoGL
+           PERFORM actualizarYtd
+           IF cant > 0
+               PERFORM actualizarLideres
+           END-IF.
+
+       generarExtractoGL.
+           MOVE centroCosto to glCentroCosto
+           MOVE acuMontoGen to glMonto
+           MOVE fechaHoy to glFecha
+           MOVE"REEMBOLSO REGALO CUMPLEANOS DEL MES" to glMemo
+           OPEN OUTPUT glFile
+           WRITE glRec
+           CLOSE glFile.
+
+       actualizarLideres.
+           OPEN I-O lideresFile
+           IF lidEstado = "35"
+               CLOSE lideresFile
+               OPEN OUTPUT lideresFile
+               CLOSE lideresFile
+               OPEN I-O lideresFile
+           END-IF
+           MOVE nombMayRec to lidNombre
+           READ lideresFile
+               INVALID KEY
+                   MOVE 1 to lidVecesGanador
+                   MOVE monMayRec to lidTotalGanador
+                   WRITE lidRec
+               NOT INVALID KEY
+                   ADD 1 to lidVecesGanador
+                   ADD monMayRec to lidTotalGanador
+                   REWRITE lidRec
+           END-READ
+           CLOSE lideresFile.
+
+       reconciliarPresupuesto.
+           IF acuMontoGen NOT < montoObjetivo
+               COMPUTE diferencia = acuMontoGen - montoObjetivo
+               MOVE diferencia to montoEdit
+               DISPLAY"Excedente sobre el objetivo: ", montoEdit,
+                   " pesos"
+           ELSE
+               COMPUTE diferencia = montoObjetivo - acuMontoGen
+               MOVE diferencia to montoEdit
+               DISPLAY"Falta para el objetivo: ", montoEdit, " pesos"
+               IF cant > 0
+                   DIVIDE diferencia BY cant GIVING topeCabeza ROUNDED
+                   MOVE topeCabeza to montoEdit
+                   DISPLAY"Equivale a ", montoEdit,
+                       " pesos mas por companero"
+               END-IF
+           END-IF.
+
+       generarReporte.
+           OPEN OUTPUT reporteFile
+           PERFORM imprimirEncabezado
+           PERFORM imprimirDetalle VARYING i FROM 1 BY 1 UNTIL i > cant
+           PERFORM imprimirPie
+           CLOSE reporteFile.
+
+       imprimirEncabezado.
+           MOVE SPACES to repLinea
+           STRING"REPORTE DE RECAUDACION (LOTE) - MES: " mesActual
+               " FECHA: " fechaHoy
+               DELIMITED BY SIZE INTO repLinea
+           WRITE repLinea
+           MOVE SPACES to repLinea
+           WRITE repLinea
+           MOVE"COMPANERO                         TOTAL" to repLinea
+           WRITE repLinea.
+
+       imprimirDetalle.
+           MOVE SPACES to repLinea
+           MOVE rosterTotal(i) to montoEdit
+           STRING rosterNombre(i) "   " montoEdit
+               DELIMITED BY SIZE INTO repLinea
+           WRITE repLinea.
+
+       imprimirPie.
+           MOVE SPACES to repLinea
+           WRITE repLinea
+           MOVE acuMontoGen to montoEdit
+           STRING"TOTAL RECAUDADO: " montoEdit
+               DELIMITED BY SIZE INTO repLinea
+           WRITE repLinea.
+
+       actualizarYtd.
+           OPEN I-O ytdFile
+           IF ytdEstado = "35"
+               CLOSE ytdFile
+               OPEN OUTPUT ytdFile
+               CLOSE ytdFile
+               OPEN I-O ytdFile
+           END-IF
+           PERFORM grabarYtd VARYING i FROM 1 BY 1 UNTIL i > cant
+           CLOSE ytdFile.
+
+       grabarYtd.
+           MOVE rosterNombre(i) to ytdNombre
+           READ ytdFile
+               INVALID KEY
+                   COMPUTE ytdTotal = rosterYtd(i) + rosterTotal(i)
+                   WRITE ytdRec
+               NOT INVALID KEY
+                   COMPUTE ytdTotal = ytdTotal + rosterTotal(i)
+                   REWRITE ytdRec
+           END-READ.
+
+       mayorRec.
+           if acuComp > monMayRec
+               MOVE acuComp to monMayRec
+               MOVE nombre to nombMayRec.
+
+       END PROGRAM dineroBatch.
