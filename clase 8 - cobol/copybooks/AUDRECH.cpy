@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Registro de auditoria de aportes rechazados por validar
+      * (monto invalido o por encima del maximo configurado).
+      ******************************************************************
+       01  audRec.
+           05  audFecha            PIC 9(08).
+           05  audNombre           PIC X(15).
+           05  audMontoRechazado   PIC S9(05)V99.
+           05  audMotivo           PIC X(20).
