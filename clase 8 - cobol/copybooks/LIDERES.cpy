@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Tabla historica de companeros mas festejados.  Clave:
+      * lidNombre.  Se actualiza al cierre de cada corrida con el
+      * companero que gano mayorRec ese mes.
+      ******************************************************************
+       01  lidRec.
+           05  lidNombre          PIC X(15).
+           05  lidVecesGanador    PIC 9(03).
+           05  lidTotalGanador    PIC 9(07)V99.
