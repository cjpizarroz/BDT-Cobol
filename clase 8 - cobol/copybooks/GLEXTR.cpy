@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Extracto para el proceso de reembolso contable (formato de
+      * importacion del sistema de contabilidad).
+      ******************************************************************
+       01  glRec.
+           05  glCentroCosto    PIC X(10).
+           05  glMonto          PIC S9(07)V99.
+           05  glFecha          PIC 9(08).
+           05  glMemo           PIC X(40).
