@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Registro de entrada del archivo de carga por lote.  Un
+      * registro por aporte; varios registros consecutivos con el
+      * mismo batNombre forman la recaudacion de un companero.
+      ******************************************************************
+       01  batRec.
+           05  batNombre         PIC X(15).
+           05  batContribuyente  PIC X(15).
+           05  batMonto          PIC S9(05)V99.
