@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Registro de checkpoint de la corrida en curso.  Se reescribe
+      * por completo cada vez que un companero cierra su recaudacion,
+      * para poder retomar desde el siguiente si la corrida se corta.
+      ******************************************************************
+       01  chkRec.
+           05  chkUltimoI       PIC 9(02).
+           05  chkAcuMontoGen   PIC 9(06)V99.
+           05  chkMonMayRec     PIC 9(05)V99.
+           05  chkNombMayRec    PIC X(15).
+           05  chkRosterTotal   OCCURS 99 TIMES PIC 9(05)V99.
