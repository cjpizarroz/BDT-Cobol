@@ -0,0 +1,6 @@
+      ******************************************************************
+      * Linea de impresion del REPORTE-RECAUDACION.  Una sola linea de
+      * texto por registro; el contenido se arma en WORKING-STORAGE
+      * antes de cada WRITE.
+      ******************************************************************
+       01  repLinea        PIC X(80).
