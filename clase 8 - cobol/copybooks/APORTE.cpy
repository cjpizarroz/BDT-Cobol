@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Registro de la cinta (ledger) de aportes individuales.
+      * Un registro por cada aporte aceptado, y uno por cada reverso
+      * de un aporte entrado por error.
+      ******************************************************************
+       01  aporteRec.
+           05  aporteFecha         PIC 9(08).
+           05  aporteNombre        PIC X(15).
+           05  aporteContribuyente PIC X(15).
+           05  aporteMonto         PIC S9(05)V99.
+           05  aporteTipo          PIC X(01).
+               88  aporteEsAlta    VALUE "A".
+               88  aporteEsReverso VALUE "R".
