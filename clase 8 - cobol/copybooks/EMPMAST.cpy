@@ -0,0 +1,8 @@
+      ******************************************************************
+      * Registro del padron de empleados (EMPLOYEE-MASTER).
+      * Clave: empId.  empNacFecha es la fecha de nacimiento, AAAAMMDD.
+      ******************************************************************
+       01  empMastRec.
+           05  empId         PIC 9(05).
+           05  empNombre     PIC X(15).
+           05  empNacFecha   PIC 9(08).
