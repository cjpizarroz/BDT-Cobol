@@ -0,0 +1,6 @@
+      ******************************************************************
+      * Acumulado anual (year-to-date) por companero.  Clave: ytdNombre.
+      ******************************************************************
+       01  ytdRec.
+           05  ytdNombre     PIC X(15).
+           05  ytdTotal      PIC 9(07)V99.
