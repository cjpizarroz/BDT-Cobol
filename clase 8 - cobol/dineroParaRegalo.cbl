@@ -6,40 +6,271 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. dinero.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT aportesFile ASSIGN TO "APORTES"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS aportesEstado.
+
+           SELECT empMastFile ASSIGN TO "EMPMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS empId
+               FILE STATUS IS empMastEstado.
+
+           SELECT reporteFile ASSIGN TO "REPRECAU"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS reporteEstado.
+
+           SELECT auditFile ASSIGN TO "AUDRECH"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS auditEstado.
+
+           SELECT ytdFile ASSIGN TO "YTDACUM"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ytdNombre
+               FILE STATUS IS ytdEstado.
+
+           SELECT checkFile ASSIGN TO "CHKPUNTO"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS checkEstado.
+
+           SELECT lideresFile ASSIGN TO "LIDERES"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS lidNombre
+               FILE STATUS IS lidEstado.
+
+           SELECT glFile ASSIGN TO "GLEXTR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS glEstado.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  aportesFile.
+           COPY "APORTE.cpy".
+
+       FD  empMastFile.
+           COPY "EMPMAST.cpy".
+
+       FD  reporteFile.
+           COPY "REPLINEA.cpy".
+
+       FD  auditFile.
+           COPY "AUDRECH.cpy".
+
+       FD  ytdFile.
+           COPY "YTDACUM.cpy".
+
+       FD  checkFile.
+           COPY "CHKPUNTO.cpy".
+
+       FD  lideresFile.
+           COPY "LIDERES.cpy".
+
+       FD  glFile.
+           COPY "GLEXTR.cpy".
+
        WORKING-STORAGE SECTION.
-       01  acuMontoGen PIC    9(6).
-       01  plata   PIC     S9(5).
-       01  i       PIC     9.
+       01  acuMontoGen PIC    9(6)V99.
+       01  plata   PIC     S9(5)V99.
+       01  i       PIC     9(2).
        01  cant    PIC     9(2).
-       01  acuComp PIC     9(5).
+       01  acuComp PIC     9(5)V99.
        01  nombre  PIC     x(15).
+       01  contribuyente PIC x(15).
        01  nombMayRec  PIC x(15).
-       01  monMayRec   PIC 9(5).
+       01  monMayRec   PIC 9(5)V99.
+       01  aportesEstado PIC X(2).
+       01  empMastEstado PIC X(2).
+       01  fechaHoy      PIC 9(8).
+       01  mesActual     PIC 9(2).
+       01  reporteEstado PIC X(2).
+       01  auditEstado   PIC X(2).
+       01  ytdEstado     PIC X(2).
+       01  ytdMostrar    PIC 9(7)V99.
+       01  checkEstado   PIC X(2).
+       01  iInicio       PIC 9(2) VALUE 1.
+       01  montoObjetivo PIC 9(6)V99.
+       01  diferencia    PIC 9(6)V99.
+       01  topeCabeza    PIC 9(6)V99.
+       01  lidEstado     PIC X(2).
+       01  nombreValido  PIC X(1).
+       01  j             PIC 9(2).
+       01  montoMaximo   PIC 9(5)V99.
+       01  montoEdit     PIC Z(6)9.99.
+       01  glEstado      PIC X(2).
+       01  centroCosto   PIC X(10).
+       01  corregir      PIC X(1).
+       01  k             PIC 9(2).
+       01  contAportes   PIC 9(2).
+       01  indiceCorregir PIC 9(2).
+       01  motivoRoster  PIC X(20).
+       01  aportesCompanero.
+           05  acMonto     OCCURS 50 TIMES PIC S9(5)V99.
+           05  acContrib   OCCURS 50 TIMES PIC X(15).
+           05  acRevertido OCCURS 50 TIMES PIC X(1).
+       01  roster.
+           05  rosterNombre OCCURS 99 TIMES PIC X(15).
+           05  rosterTotal  OCCURS 99 TIMES PIC 9(5)V99.
+           05  rosterYtd    OCCURS 99 TIMES PIC 9(7)V99.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             PERFORM inicio
-            PERFORM cicloGen VARYING i FROM 1 by 1 until i > cant
+            PERFORM cicloGen VARYING i FROM iInicio by 1 until i > cant
             PERFORM finCicloGen
 
+            PERFORM cerrarArchivos
             STOP RUN.
 
        inicio.
-           DISPLAY"Ingreso de plata para regalo de cumpleaņeros del mes"
-           DISPLAY"Ingrese cuanto compaņeros cumplen aņos este mes"
-           ACCEPT cant
-           MOVE ZEROS to acuMontoGen acuComp monMayRec.
+           DISPLAY"Ingreso de plata para regalo de cumpleaneros del mes"
+           ACCEPT fechaHoy FROM DATE YYYYMMDD
+           MOVE fechaHoy(5:2) to mesActual
+           MOVE ZEROS to acuMontoGen acuComp monMayRec
+           DISPLAY"Ingrese el monto maximo permitido por aporte"
+           ACCEPT montoMaximo
+           DISPLAY"Ingrese el costo objetivo del regalo"
+           ACCEPT montoObjetivo
+           DISPLAY"Ingrese el centro de costo para la rendicion"
+           ACCEPT centroCosto
+           PERFORM abrirArchivos
+           PERFORM construirRoster
+           PERFORM cargarYtd
+           PERFORM cargarCheckpoint
+           DISPLAY"Companeros que cumplen anos este mes: " cant.
+
+       cargarCheckpoint.
+           MOVE 1 to iInicio
+           OPEN INPUT checkFile
+           IF checkEstado NOT = "35"
+               READ checkFile
+                   AT END CONTINUE
+                   NOT AT END
+                       IF chkUltimoI > 0
+                           COMPUTE iInicio = chkUltimoI + 1
+                           MOVE chkAcuMontoGen to acuMontoGen
+                           MOVE chkMonMayRec to monMayRec
+                           MOVE chkNombMayRec to nombMayRec
+                           PERFORM restaurarRosterTotal
+                               VARYING k FROM 1 BY 1
+                               UNTIL k > chkUltimoI
+                           DISPLAY"Retomando desde el companero ",
+                               iInicio
+                       END-IF
+               END-READ
+               CLOSE checkFile
+           END-IF.
+
+       restaurarRosterTotal.
+           MOVE chkRosterTotal(k) to rosterTotal(k).
+
+       cargarYtd.
+           PERFORM inicializarYtd VARYING i FROM 1 BY 1 UNTIL i > cant
+           OPEN INPUT ytdFile
+           IF ytdEstado NOT = "35"
+               PERFORM leerYtd VARYING i FROM 1 BY 1 UNTIL i > cant
+               CLOSE ytdFile
+           END-IF.
+
+       inicializarYtd.
+           MOVE ZEROS to rosterYtd(i).
+
+       leerYtd.
+           MOVE rosterNombre(i) to ytdNombre
+           READ ytdFile
+               INVALID KEY CONTINUE
+               NOT INVALID KEY MOVE ytdTotal to rosterYtd(i)
+           END-READ.
+
+       abrirArchivos.
+           OPEN EXTEND aportesFile
+           IF aportesEstado = "35"
+               OPEN OUTPUT aportesFile
+           END-IF
+           OPEN EXTEND auditFile
+           IF auditEstado = "35"
+               OPEN OUTPUT auditFile
+           END-IF.
+
+       cerrarArchivos.
+           CLOSE aportesFile
+           CLOSE auditFile.
+
+       construirRoster.
+           MOVE ZEROS to cant
+           OPEN INPUT empMastFile
+           IF empMastEstado NOT = "35"
+               PERFORM leerEmpleado
+               PERFORM UNTIL empMastEstado = "10"
+                   IF empNacFecha(5:2) = mesActual
+                       PERFORM evaluarCandidato
+                   END-IF
+                   PERFORM leerEmpleado
+               END-PERFORM
+               CLOSE empMastFile
+           END-IF.
+
+       evaluarCandidato.
+           MOVE"S" to nombreValido
+           IF empNombre = SPACES
+               MOVE"N" to nombreValido
+               MOVE"NOMBRE EN BLANCO" to motivoRoster
+               DISPLAY"Registro de EMPLOYEE-MASTER sin nombre, se omite"
+           END-IF
+           IF nombreValido = "S"
+               PERFORM buscarDuplicado VARYING j FROM 1 BY 1
+                   UNTIL j > cant
+           END-IF
+           IF nombreValido = "S" AND cant NOT < 99
+               MOVE"N" to nombreValido
+               MOVE"ROSTER LLENO" to motivoRoster
+               DISPLAY"Roster de cumpleaneros lleno, se omite: ",
+                   empNombre
+           END-IF
+           IF nombreValido = "S"
+               ADD 1 to cant
+               MOVE empNombre to rosterNombre(cant)
+           ELSE
+               PERFORM grabarRechazoRoster
+           END-IF.
+
+       grabarRechazoRoster.
+           ACCEPT audFecha FROM DATE YYYYMMDD
+           MOVE empNombre to audNombre
+           MOVE ZEROS to audMontoRechazado
+           MOVE motivoRoster to audMotivo
+           WRITE audRec.
+
+       buscarDuplicado.
+           IF rosterNombre(j) = empNombre
+               MOVE"N" to nombreValido
+               MOVE"NOMBRE DUPLICADO" to motivoRoster
+               DISPLAY"Companero duplicado este mes, se omite: ",
+                   empNombre
+           END-IF.
+
+       leerEmpleado.
+           READ empMastFile
+               AT END MOVE "10" to empMastEstado
+           END-READ.
 
        datos.
-           DISPLAY"Ingrese el nombre del compaņero ",i
-           ACCEPT nombre.
+           MOVE rosterNombre(i) to nombre
+           MOVE ZEROS to contAportes
+           DISPLAY"Companero del mes ",i, " - ",nombre.
 
        ingreso.
-           DISPLAY"Para compaņero ",i, " - ",nombre
+           DISPLAY"Para companero ",i, " - ",nombre
            DISPLAY"Ingrese su aporte o cero (0) para terminar"
-           ACCEPT plata.
+           ACCEPT plata
+           IF plata NOT = 0
+               DISPLAY"Ingrese el nombre de quien hace el aporte"
+               ACCEPT contribuyente
+           END-IF.
 
        cicloGen.
            PERFORM datos
@@ -48,27 +279,240 @@
            PERFORM FinCicloIndiv.
 
        cicloIndiv.
-           PERFORM validar UNTIL plata > 0
+           PERFORM validar UNTIL plata > 0 AND plata NOT > montoMaximo
            ADD plata to acuComp
+           PERFORM grabarAporte
+           PERFORM guardarAporteLista
+           PERFORM corregirAporte
            PERFORM ingreso.
 
+       grabarAporte.
+           ACCEPT aporteFecha FROM DATE YYYYMMDD
+           MOVE nombre to aporteNombre
+           MOVE contribuyente to aporteContribuyente
+           MOVE plata to aporteMonto
+           SET aporteEsAlta to TRUE
+           WRITE aporteRec.
+
+       guardarAporteLista.
+           IF contAportes < 50
+               ADD 1 to contAportes
+               MOVE plata to acMonto(contAportes)
+               MOVE contribuyente to acContrib(contAportes)
+               MOVE"N" to acRevertido(contAportes)
+           END-IF.
+
+       corregirAporte.
+           DISPLAY"Desea corregir un aporte de ",nombre," ? (S/N)"
+           ACCEPT corregir
+           IF corregir = "S" OR corregir = "s"
+               PERFORM listarAportes VARYING k FROM 1 BY 1
+                   UNTIL k > contAportes
+               DISPLAY"Numero de aporte a revertir (0 = ninguno)"
+               ACCEPT indiceCorregir
+               IF indiceCorregir > 0 AND
+                   indiceCorregir NOT > contAportes
+                   IF acRevertido(indiceCorregir) = "S"
+                       DISPLAY"Ese aporte ya fue revertido"
+                   ELSE
+                       PERFORM revertirAporte
+                   END-IF
+               END-IF
+           END-IF.
+
+       listarAportes.
+           MOVE acMonto(k) to montoEdit
+           IF acRevertido(k) = "S"
+               DISPLAY k," - ",acContrib(k)," $ ",montoEdit,
+                   " (REVERTIDO)"
+           ELSE
+               DISPLAY k," - ",acContrib(k)," $ ",montoEdit
+           END-IF.
+
+       revertirAporte.
+           SUBTRACT acMonto(indiceCorregir) from acuComp
+           MOVE nombre to aporteNombre
+           MOVE acContrib(indiceCorregir) to aporteContribuyente
+           MOVE acMonto(indiceCorregir) to aporteMonto
+           ACCEPT aporteFecha FROM DATE YYYYMMDD
+           SET aporteEsReverso to TRUE
+           WRITE aporteRec
+           MOVE"S" to acRevertido(indiceCorregir)
+           DISPLAY"Aporte revertido del acumulado de ",nombre.
+
        FinCicloIndiv.
+           MOVE acuComp to montoEdit
            DISPLAY"Total juntado para ",nombre, "es de ",
-           acuComp, " pesos"
+           montoEdit, " pesos"
+           MOVE acuComp to rosterTotal(i)
+           COMPUTE ytdMostrar = rosterYtd(i) + acuComp
+           MOVE ytdMostrar to montoEdit
+           DISPLAY"Acumulado en el anio para ",nombre, " es de ",
+           montoEdit, " pesos"
            PERFORM mayorRec
            ADD acuComp to acuMontoGen
-           MOVE ZEROS to acuComp.
+           MOVE ZEROS to acuComp
+           PERFORM grabarCheckpoint.
+
+       grabarCheckpoint.
+           MOVE i to chkUltimoI
+           MOVE acuMontoGen to chkAcuMontoGen
+           MOVE monMayRec to chkMonMayRec
+           MOVE nombMayRec to chkNombMayRec
+           PERFORM copiarRosterTotal VARYING k FROM 1 BY 1
+               UNTIL k > i
+           OPEN OUTPUT checkFile
+           WRITE chkRec
+           CLOSE checkFile.
+
+       copiarRosterTotal.
+           MOVE rosterTotal(k) to chkRosterTotal(k).
 
        finCicloGen.
-           DISPLAY"El total recaudado para los cumpleaņeros es de",
-           acuMontoGen, " pesos".
-           DISPLAY "El compaņero que recaudo mas dinero es: "
-           nombMayRec " con un total de : $" monMayRec.
+           MOVE acuMontoGen to montoEdit
+           DISPLAY"El total recaudado para los cumpleaneros es de",
+           montoEdit, " pesos".
+           MOVE monMayRec to montoEdit
+           DISPLAY "El companero que recaudo mas dinero es: "
+           nombMayRec " con un total de : $" montoEdit.
+           PERFORM reconciliarPresupuesto
+           PERFORM generarReporte
+           PERFORM generarExtractoGL
+           PERFORM actualizarYtd
+           IF cant > 0
+               PERFORM actualizarLideres
+           END-IF
+           PERFORM limpiarCheckpoint.
+
+       generarExtractoGL.
+           MOVE centroCosto to glCentroCosto
+           MOVE acuMontoGen to glMonto
+           MOVE fechaHoy to glFecha
+           MOVE"REEMBOLSO REGALO CUMPLEANOS DEL MES" to glMemo
+           OPEN OUTPUT glFile
+           WRITE glRec
+           CLOSE glFile.
+
+       actualizarLideres.
+           OPEN I-O lideresFile
+           IF lidEstado = "35"
+               CLOSE lideresFile
+               OPEN OUTPUT lideresFile
+               CLOSE lideresFile
+               OPEN I-O lideresFile
+           END-IF
+           MOVE nombMayRec to lidNombre
+           READ lideresFile
+               INVALID KEY
+                   MOVE 1 to lidVecesGanador
+                   MOVE monMayRec to lidTotalGanador
+                   WRITE lidRec
+               NOT INVALID KEY
+                   ADD 1 to lidVecesGanador
+                   ADD monMayRec to lidTotalGanador
+                   REWRITE lidRec
+           END-READ
+           CLOSE lideresFile.
+
+       reconciliarPresupuesto.
+           IF acuMontoGen NOT < montoObjetivo
+               COMPUTE diferencia = acuMontoGen - montoObjetivo
+               MOVE diferencia to montoEdit
+               DISPLAY"Excedente sobre el objetivo: ", montoEdit,
+                   " pesos"
+           ELSE
+               COMPUTE diferencia = montoObjetivo - acuMontoGen
+               MOVE diferencia to montoEdit
+               DISPLAY"Falta para el objetivo: ", montoEdit, " pesos"
+               IF cant > 0
+                   DIVIDE diferencia BY cant GIVING topeCabeza ROUNDED
+                   MOVE topeCabeza to montoEdit
+                   DISPLAY"Equivale a ", montoEdit,
+                       " pesos mas por companero"
+               END-IF
+           END-IF.
+
+       limpiarCheckpoint.
+           MOVE ZEROS to chkUltimoI chkAcuMontoGen chkMonMayRec
+           MOVE SPACES to chkNombMayRec
+           OPEN OUTPUT checkFile
+           WRITE chkRec
+           CLOSE checkFile.
+
+       actualizarYtd.
+           OPEN I-O ytdFile
+           IF ytdEstado = "35"
+               CLOSE ytdFile
+               OPEN OUTPUT ytdFile
+               CLOSE ytdFile
+               OPEN I-O ytdFile
+           END-IF
+           PERFORM grabarYtd VARYING i FROM 1 BY 1 UNTIL i > cant
+           CLOSE ytdFile.
+
+       grabarYtd.
+           MOVE rosterNombre(i) to ytdNombre
+           READ ytdFile
+               INVALID KEY
+                   COMPUTE ytdTotal = rosterYtd(i) + rosterTotal(i)
+                   WRITE ytdRec
+               NOT INVALID KEY
+                   COMPUTE ytdTotal = ytdTotal + rosterTotal(i)
+                   REWRITE ytdRec
+           END-READ.
+
+       generarReporte.
+           OPEN OUTPUT reporteFile
+           PERFORM imprimirEncabezado
+           PERFORM imprimirDetalle VARYING i FROM 1 BY 1 UNTIL i > cant
+           PERFORM imprimirPie
+           CLOSE reporteFile.
+
+       imprimirEncabezado.
+           MOVE SPACES to repLinea
+           STRING"REPORTE DE RECAUDACION - MES: " mesActual
+               " FECHA: " fechaHoy
+               DELIMITED BY SIZE INTO repLinea
+           WRITE repLinea
+           MOVE SPACES to repLinea
+           WRITE repLinea
+           MOVE"COMPANERO                         TOTAL" to repLinea
+           WRITE repLinea.
+
+       imprimirDetalle.
+           MOVE SPACES to repLinea
+           MOVE rosterTotal(i) to montoEdit
+           STRING rosterNombre(i) "   " montoEdit
+               DELIMITED BY SIZE INTO repLinea
+           WRITE repLinea.
+
+       imprimirPie.
+           MOVE SPACES to repLinea
+           WRITE repLinea
+           MOVE acuMontoGen to montoEdit
+           STRING"TOTAL RECAUDADO: " montoEdit
+               DELIMITED BY SIZE INTO repLinea
+           WRITE repLinea.
 
        validar.
-           DISPLAY"Noooo podes sacar plata -- ĄĄĄ Vamos de vuelta !!!"
+           IF plata NOT > 0
+               DISPLAY"Noooo podes sacar plata -- Vamos de vuelta !!!"
+               MOVE"MONTO INVALIDO" to audMotivo
+           ELSE
+               MOVE montoMaximo to montoEdit
+               DISPLAY"Ese aporte supera el maximo permitido de ",
+                   montoEdit
+               MOVE"SUPERA MAXIMO" to audMotivo
+           END-IF
+           PERFORM grabarRechazo
            PERFORM ingreso.
 
+       grabarRechazo.
+           ACCEPT audFecha FROM DATE YYYYMMDD
+           MOVE nombre to audNombre
+           MOVE plata to audMontoRechazado
+           WRITE audRec.
+
        mayorRec.
            if acuComp > monMayRec
                MOVE acuComp to monMayRec
